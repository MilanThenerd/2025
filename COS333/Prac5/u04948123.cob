@@ -1,73 +1,657 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Stats.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Stats-In-File ASSIGN TO "STATS.IN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-In-Status.
+
+           SELECT Stats-Rej-File ASSIGN TO "STATS.REJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Rej-Status.
+
+           SELECT Stats-Hist-File ASSIGN TO "STATS.HIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Hist-Status.
+
+           SELECT Stats-Rpt-File ASSIGN TO "STATS.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Rpt-Status.
+
+           SELECT Stats-Ckp-File ASSIGN TO "STATS.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Ckp-Status.
+
+           SELECT Stats-Csv-File ASSIGN TO "STATS.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Csv-Status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  Stats-In-File.
+       01  Stats-In-Rec.
+           05  In-Group-Code      PIC X(4).
+           05  In-Value           PIC 9(5)V9(2).
+
+       FD  Stats-Rej-File.
+       01  Stats-Rej-Rec.
+           05  Rej-Value          PIC 9(5)V9(2).
+           05  Rej-Field          PIC X(14).
+           05  Rej-Reason         PIC X(40).
+
+       FD  Stats-Hist-File.
+       01  Stats-Hist-Rec.
+           05  Hist-Run-Date      PIC X(8).
+           05  Hist-Mean          PIC 9(5)V9(4).
+           05  Hist-Range         PIC 9(5)V9(2).
+           05  Hist-Variance      PIC 9(10)V9(4).
+
+       FD  Stats-Rpt-File.
+       01  Stats-Rpt-Rec          PIC X(90).
+
+       FD  Stats-Ckp-File.
+       01  Stats-Ckp-Rec.
+           05  Ckp-Rec-Type       PIC X.
+               88  Ckp-Rec-Is-Count           VALUE "C".
+               88  Ckp-Rec-Is-Entry           VALUE "E".
+           05  Ckp-Record-Count   PIC 9(6).
+           05  Ckp-Reject-Count   PIC 9(6).
+           05  Ckp-Entry-Group    PIC X(4).
+           05  Ckp-Entry-Value    PIC 9(5)V9(2).
+
+       FD  Stats-Csv-File.
+       01  Stats-Csv-Rec          PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01  WS-In-Status           PIC XX.
+       01  WS-Rej-Status          PIC XX.
+       01  WS-Hist-Status         PIC XX.
+       01  WS-Rpt-Status          PIC XX.
+       01  WS-Ckp-Status          PIC XX.
+           88  WS-Ckp-Not-Found               VALUE "35".
+       01  WS-Csv-Status          PIC XX.
+
+      * Checkpoint/restart controls.
+       01  WS-Ckp-Interval        PIC 9(4) VALUE 100.
+       01  WS-Ckp-Resume-Count    PIC 9(6) VALUE 0.
+       01  WS-Records-Read        PIC 9(6) VALUE 0.
+       01  WS-Reject-Count        PIC 9(6) VALUE 0.
+       01  WS-Run-Date            PIC X(8).
+       01  WS-Run-Time            PIC X(6).
+       01  WS-Current-Date-Time   PIC X(21).
+       01  WS-Eof-Sw              PIC X VALUE "N".
+           88  WS-Eof                         VALUE "Y".
+       01  WS-Input-Sw            PIC X.
+           88  WS-Input-Valid                 VALUE "Y".
+           88  WS-Input-Invalid               VALUE "N".
+       01  WS-Group-Sw            PIC X.
+           88  WS-Group-Found                 VALUE "Y".
+           88  WS-Group-Not-Found             VALUE "N".
+
+      * Bounds used to validate incoming readings. These are the
+      * plausible range for a station reading; tune per deployment.
+       01  WS-Min-Value           PIC 9(5)V9(2) VALUE 0.
+       01  WS-Max-Value-Limit     PIC 9(5)V9(2) VALUE 9999.99.
+
+      * Batch of readings for the run, one entry per STATS-IN record.
+       01  WS-Max-Values          PIC 9(4) VALUE 500.
+       01  WS-Value-Count         PIC 9(4) VALUE 0.
        01  Arr.
-           05  Value1         PIC 9(5)V9(2).
-           05  Value2         PIC 9(5)V9(2).
-           05  Value3         PIC 9(5)V9(2).
-
-       01  Mean              PIC 9(5)V9(4).
-       01  Range             PIC 9(5)V9(2).
-       01  Variance          PIC 9(5)V9(4).
-       01  Temp              PIC 9(5)V9(4).
-       01  Total             PIC 9(6)V9(4).
-       01  MaxVal            PIC 9(5)V9(2).
-       01  MinVal            PIC 9(5)V9(2).
-       01  i                 PIC 9 VALUE 1.
+           05  Arr-Entry OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-Value-Count
+                   INDEXED BY Arr-Idx.
+               10  Entry-Group    PIC X(4).
+               10  Entry-Value    PIC 9(5)V9(2).
+
+      * Distinct group/department codes seen this run.
+       01  WS-Group-Count         PIC 9(3) VALUE 0.
+       01  Group-List.
+           05  Group-Entry OCCURS 1 TO 50 TIMES
+                   DEPENDING ON WS-Group-Count
+                   INDEXED BY Group-Idx.
+               10  Group-Code     PIC X(4).
+
+      * Scratch table used to find the median of the current group.
+       01  Sort-Arr.
+           05  Sort-Value OCCURS 500 TIMES PIC 9(5)V9(2).
+       01  WS-Sort-Count          PIC 9(4).
+
+      * Result packet shared by the grand-total and per-group passes.
+       01  WS-Filter-Group        PIC X(4).
+       01  Res-Count              PIC 9(5).
+       01  Res-Total              PIC 9(8)V9(4).
+       01  Mean                   PIC 9(5)V9(4).
+       01  MinVal                 PIC 9(5)V9(2).
+       01  MaxVal                 PIC 9(5)V9(2).
+       01  Range                  PIC 9(5)V9(2).
+       01  Temp                   PIC 9(10)V9(4).
+       01  Total                  PIC 9(13)V9(4).
+       01  Variance               PIC 9(10)V9(4).
+       01  StdDev                 PIC 9(5)V9(4).
+       01  Median                 PIC 9(5)V9(2).
+       01  Value-Mode             PIC 9(5)V9(2).
+
+       01  i                      PIC 9(4).
+       01  j                      PIC 9(4).
+       01  k                      PIC 9(4).
+       01  Swap                   PIC 9(5)V9(2).
+       01  WS-Candidate-Value     PIC 9(5)V9(2).
+       01  WS-Candidate-Count     PIC 9(4).
+       01  WS-Best-Count          PIC 9(4).
+       01  WS-Degrees-Freedom     PIC 9(5).
+
+      * Print-report work fields.
+       01  Rpt-Line               PIC X(90).
+       01  Rpt-Group-Ed           PIC X(4).
+       01  Rpt-Count-Ed           PIC ZZZZ9.
+       01  Rpt-Mean-Ed            PIC Z(4)9.9999.
+       01  Rpt-Range-Ed           PIC Z(4)9.99.
+       01  Rpt-Variance-Ed        PIC Z(9)9.9999.
+       01  Rpt-StdDev-Ed          PIC Z(4)9.9999.
+       01  Rpt-Median-Ed          PIC Z(4)9.99.
+       01  Rpt-Mode-Ed            PIC Z(4)9.99.
+
+      * CSV-export work fields.
+       01  Csv-Line               PIC X(80).
+       01  Csv-Group-Ed           PIC X(4).
+       01  Csv-Mean-Ed            PIC Z(4)9.9999.
+       01  Csv-Range-Ed           PIC Z(4)9.99.
+       01  Csv-Variance-Ed        PIC Z(9)9.9999.
+       01  Csv-Total-Ed           PIC Z(7)9.9999.
+       01  Csv-MaxVal-Ed          PIC Z(4)9.99.
+       01  Csv-MinVal-Ed          PIC Z(4)9.99.
 
        PROCEDURE DIVISION.
 
        Main-Pgm.
-           PERFORM Read-Data
-           PERFORM Find-Mean
-           PERFORM Find-Range
-           PERFORM Find-Variance
+           MOVE FUNCTION CURRENT-DATE TO WS-Current-Date-Time
+           MOVE WS-Current-Date-Time(1:8) TO WS-Run-Date
+           MOVE WS-Current-Date-Time(9:6) TO WS-Run-Time
+
+           MOVE 0 TO RETURN-CODE
+           PERFORM Load-Checkpoint
+
+           OPEN INPUT Stats-In-File
+           IF WS-In-Status NOT = "00"
+               DISPLAY "Stats: unable to open STATS-IN, status "
+                   WS-In-Status
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF WS-Ckp-Resume-Count > 0
+               OPEN EXTEND Stats-Rej-File
+               IF WS-Rej-Status NOT = "00"
+                   OPEN OUTPUT Stats-Rej-File
+               END-IF
+           ELSE
+               OPEN OUTPUT Stats-Rej-File
+           END-IF
+           IF WS-Rej-Status NOT = "00"
+               DISPLAY "Stats: unable to open STATS-REJ, status "
+                   WS-Rej-Status
+               MOVE 20 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM Skip-Checkpointed-Records
+           PERFORM Read-Data UNTIL WS-Eof
+           CLOSE Stats-In-File
+           CLOSE Stats-Rej-File
+
+           PERFORM Clear-Checkpoint
+
+           PERFORM Build-Group-List
+           PERFORM Write-Report-Header
+           PERFORM Write-Csv-Header
+
+           PERFORM VARYING Group-Idx FROM 1 BY 1
+                   UNTIL Group-Idx > WS-Group-Count
+               MOVE Group-Code(Group-Idx) TO WS-Filter-Group
+               PERFORM Compute-Stats-Set
+               PERFORM Write-Report-Line
+               PERFORM Write-Csv-Row
+           END-PERFORM
+
+           MOVE SPACES TO WS-Filter-Group
+           PERFORM Compute-Stats-Set
+           PERFORM Write-Grand-Total-Line
+           MOVE "ALL " TO WS-Filter-Group
+           PERFORM Write-Csv-Row
 
            DISPLAY "Range: " Range
            DISPLAY "Mean: " Mean
            DISPLAY "Variance: " Variance
+           DISPLAY "StdDev: " StdDev
+           DISPLAY "Median: " Median
+           DISPLAY "Mode: " Value-Mode
+           DISPLAY "Records read: " WS-Records-Read
+           DISPLAY "Records rejected: " WS-Reject-Count
+
+           CLOSE Stats-Rpt-File
+           CLOSE Stats-Csv-File
+           PERFORM Write-History-Record
+           IF WS-Reject-Count > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF
            STOP RUN.
 
+       Load-Checkpoint.
+           MOVE 0 TO WS-Ckp-Resume-Count
+           MOVE 0 TO WS-Value-Count
+           MOVE 0 TO WS-Reject-Count
+           OPEN INPUT Stats-Ckp-File
+           IF NOT WS-Ckp-Not-Found
+               PERFORM UNTIL WS-Eof
+                   READ Stats-Ckp-File
+                       AT END
+                           SET WS-Eof TO TRUE
+                       NOT AT END
+                           EVALUATE TRUE
+                               WHEN Ckp-Rec-Is-Count
+                                   MOVE Ckp-Record-Count
+                                       TO WS-Ckp-Resume-Count
+                                   MOVE Ckp-Reject-Count
+                                       TO WS-Reject-Count
+                               WHEN Ckp-Rec-Is-Entry
+                                   ADD 1 TO WS-Value-Count
+                                   MOVE Ckp-Entry-Group
+                                       TO Entry-Group(WS-Value-Count)
+                                   MOVE Ckp-Entry-Value
+                                       TO Entry-Value(WS-Value-Count)
+                           END-EVALUATE
+                   END-READ
+               END-PERFORM
+               CLOSE Stats-Ckp-File
+               MOVE "N" TO WS-Eof-Sw
+           END-IF.
+
+      * Re-reads (without re-storing) the STATS-IN records already
+      * folded into Arr by a prior run, so the resumed run picks up
+      * reading exactly where the last checkpoint left off.
+       Skip-Checkpointed-Records.
+           MOVE 0 TO WS-Records-Read
+           PERFORM UNTIL WS-Records-Read >= WS-Ckp-Resume-Count
+                   OR WS-Eof
+               READ Stats-In-File
+                   AT END
+                       SET WS-Eof TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-Records-Read
+               END-READ
+           END-PERFORM.
+
+      * Snapshots the full batch accumulated so far (not just a
+      * count) so a restart after an abend still produces Mean/Range/
+      * Variance/etc. over the whole batch, not just the tail read
+      * after the last checkpoint. Also called directly (not just on
+      * the 100-record interval) right after any reject is written,
+      * so a resumed run never re-reads a record already reflected
+      * in STATS-REJ and writes it there a second time.
+       Save-Checkpoint-Now.
+           OPEN OUTPUT Stats-Ckp-File
+           IF WS-Ckp-Status NOT = "00"
+               DISPLAY "Stats: warning - unable to open STATS.CKP, "
+                   "status " WS-Ckp-Status ", checkpoint not saved"
+           ELSE
+               SET Ckp-Rec-Is-Count TO TRUE
+               MOVE WS-Records-Read TO Ckp-Record-Count
+               MOVE WS-Reject-Count TO Ckp-Reject-Count
+               MOVE SPACES TO Ckp-Entry-Group
+               MOVE 0 TO Ckp-Entry-Value
+               WRITE Stats-Ckp-Rec
+               PERFORM VARYING Arr-Idx FROM 1 BY 1
+                       UNTIL Arr-Idx > WS-Value-Count
+                   SET Ckp-Rec-Is-Entry TO TRUE
+                   MOVE 0 TO Ckp-Record-Count
+                   MOVE 0 TO Ckp-Reject-Count
+                   MOVE Entry-Group(Arr-Idx) TO Ckp-Entry-Group
+                   MOVE Entry-Value(Arr-Idx) TO Ckp-Entry-Value
+                   WRITE Stats-Ckp-Rec
+               END-PERFORM
+               CLOSE Stats-Ckp-File
+           END-IF.
+
+       Save-Checkpoint-If-Due.
+           IF FUNCTION MOD(WS-Records-Read, WS-Ckp-Interval) = 0
+               PERFORM Save-Checkpoint-Now
+           END-IF.
+
+       Clear-Checkpoint.
+           OPEN OUTPUT Stats-Ckp-File
+           IF WS-Ckp-Status NOT = "00"
+               DISPLAY "Stats: warning - unable to open STATS.CKP, "
+                   "status " WS-Ckp-Status ", checkpoint not cleared"
+           ELSE
+               SET Ckp-Rec-Is-Count TO TRUE
+               MOVE 0 TO Ckp-Record-Count
+               MOVE 0 TO Ckp-Reject-Count
+               MOVE SPACES TO Ckp-Entry-Group
+               MOVE 0 TO Ckp-Entry-Value
+               WRITE Stats-Ckp-Rec
+               CLOSE Stats-Ckp-File
+           END-IF.
+
        Read-Data.
-           DISPLAY "Enter value 1:"
-           ACCEPT Value1
-           DISPLAY "Enter value 2:"
-           ACCEPT Value2
-           DISPLAY "Enter value 3:"
-           ACCEPT Value3.
+           READ Stats-In-File
+               AT END
+                   SET WS-Eof TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-Records-Read
+                   PERFORM Validate-Input
+                   IF WS-Input-Valid
+                       IF WS-Value-Count < WS-Max-Values
+                           ADD 1 TO WS-Value-Count
+                           MOVE In-Group-Code
+                               TO Entry-Group(WS-Value-Count)
+                           MOVE In-Value
+                               TO Entry-Value(WS-Value-Count)
+                       ELSE
+                           MOVE In-Value    TO Rej-Value
+                           MOVE "IN-VALUE"  TO Rej-Field
+                           MOVE "Batch full (500 readings), discarded"
+                               TO Rej-Reason
+                           WRITE Stats-Rej-Rec
+                           ADD 1 TO WS-Reject-Count
+                           PERFORM Save-Checkpoint-Now
+                       END-IF
+                   END-IF
+                   PERFORM Save-Checkpoint-If-Due
+           END-READ.
+
+       Validate-Input.
+           SET WS-Input-Valid TO TRUE
+           IF In-Group-Code = SPACES
+               SET WS-Input-Invalid TO TRUE
+               MOVE In-Value         TO Rej-Value
+               MOVE "IN-GROUP-CODE"  TO Rej-Field
+               MOVE "Missing group/department code" TO Rej-Reason
+               WRITE Stats-Rej-Rec
+               ADD 1 TO WS-Reject-Count
+               PERFORM Save-Checkpoint-Now
+           ELSE
+               IF In-Value < WS-Min-Value
+                       OR In-Value > WS-Max-Value-Limit
+                   SET WS-Input-Invalid TO TRUE
+                   MOVE In-Value   TO Rej-Value
+                   MOVE "IN-VALUE" TO Rej-Field
+                   MOVE "Value outside configured min/max bound"
+                       TO Rej-Reason
+                   WRITE Stats-Rej-Rec
+                   ADD 1 TO WS-Reject-Count
+                   PERFORM Save-Checkpoint-Now
+               END-IF
+           END-IF.
+
+       Build-Group-List.
+           MOVE 0 TO WS-Group-Count
+           PERFORM VARYING Arr-Idx FROM 1 BY 1
+                   UNTIL Arr-Idx > WS-Value-Count
+               SET WS-Group-Not-Found TO TRUE
+               PERFORM VARYING Group-Idx FROM 1 BY 1
+                       UNTIL Group-Idx > WS-Group-Count
+                   IF Group-Code(Group-Idx) = Entry-Group(Arr-Idx)
+                       SET WS-Group-Found TO TRUE
+                   END-IF
+               END-PERFORM
+               IF WS-Group-Not-Found
+                   IF WS-Group-Count < 50
+                       ADD 1 TO WS-Group-Count
+                       MOVE Entry-Group(Arr-Idx)
+                           TO Group-Code(WS-Group-Count)
+                   ELSE
+                       DISPLAY "Stats: more than 50 distinct groups, "
+                           Entry-Group(Arr-Idx)
+                           " excluded from the group report"
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       Compute-Stats-Set.
+           PERFORM Find-Mean
+           PERFORM Find-Range
+           PERFORM Find-Variance
+           PERFORM Find-StdDev
+           PERFORM Find-Median
+           PERFORM Find-Mode.
 
        Find-Mean.
-           COMPUTE Total = Value1 + Value2 + Value3
-           COMPUTE Mean = Total / 3.
+           MOVE 0 TO Res-Count
+           MOVE 0 TO Res-Total
+           PERFORM VARYING Arr-Idx FROM 1 BY 1
+                   UNTIL Arr-Idx > WS-Value-Count
+               IF WS-Filter-Group = SPACES
+                       OR Entry-Group(Arr-Idx) = WS-Filter-Group
+                   ADD 1 TO Res-Count
+                   ADD Entry-Value(Arr-Idx) TO Res-Total
+               END-IF
+           END-PERFORM
+           IF Res-Count > 0
+               COMPUTE Mean = Res-Total / Res-Count
+           ELSE
+               MOVE 0 TO Mean
+           END-IF.
 
        Find-Range.
-           MOVE Value1 TO MinVal
-           MOVE Value1 to MaxVal
+           MOVE 0 TO MinVal
+           MOVE 0 TO MaxVal
+           MOVE 0 TO i
+           PERFORM VARYING Arr-Idx FROM 1 BY 1
+                   UNTIL Arr-Idx > WS-Value-Count
+               IF WS-Filter-Group = SPACES
+                       OR Entry-Group(Arr-Idx) = WS-Filter-Group
+                   ADD 1 TO i
+                   IF i = 1
+                       MOVE Entry-Value(Arr-Idx) TO MinVal
+                       MOVE Entry-Value(Arr-Idx) TO MaxVal
+                   ELSE
+                       IF Entry-Value(Arr-Idx) < MinVal
+                           MOVE Entry-Value(Arr-Idx) TO MinVal
+                       END-IF
+                       IF Entry-Value(Arr-Idx) > MaxVal
+                           MOVE Entry-Value(Arr-Idx) TO MaxVal
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
 
-           IF Value2 < minVal THEN
-               MOVE Value2 TO MinVal
-           END-IF
-           IF Value2 > maxVal THEN
-               MOVE Value2 TO MaxVal
-           END-IF
+           COMPUTE Range = MaxVal - MinVal.
 
-           IF Value3 < minVal THEN
-               MOVE Value3 TO MinVal
-           END-IF
-           IF Value3 > maxVal THEN
-               MOVE Value3 TO MaxVal
+       Find-Variance.
+           MOVE 0 TO Total
+           PERFORM VARYING Arr-Idx FROM 1 BY 1
+                   UNTIL Arr-Idx > WS-Value-Count
+               IF WS-Filter-Group = SPACES
+                       OR Entry-Group(Arr-Idx) = WS-Filter-Group
+                   COMPUTE Temp = (Entry-Value(Arr-Idx) - Mean) ** 2
+                   ADD Temp TO Total
+               END-IF
+           END-PERFORM
+           IF Res-Count > 1
+               COMPUTE WS-Degrees-Freedom = Res-Count - 1
+               COMPUTE Variance ROUNDED = Total / WS-Degrees-Freedom
+           ELSE
+               MOVE 0 TO Variance
+           END-IF.
+
+       Find-StdDev.
+           COMPUTE StdDev ROUNDED = FUNCTION SQRT(Variance).
+
+       Find-Median.
+           MOVE 0 TO WS-Sort-Count
+           PERFORM VARYING Arr-Idx FROM 1 BY 1
+                   UNTIL Arr-Idx > WS-Value-Count
+               IF WS-Filter-Group = SPACES
+                       OR Entry-Group(Arr-Idx) = WS-Filter-Group
+                   ADD 1 TO WS-Sort-Count
+                   MOVE Entry-Value(Arr-Idx)
+                       TO Sort-Value(WS-Sort-Count)
+               END-IF
+           END-PERFORM
+
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > WS-Sort-Count
+               PERFORM VARYING j FROM 1 BY 1
+                       UNTIL j > WS-Sort-Count - i
+                   IF Sort-Value(j) > Sort-Value(j + 1)
+                       MOVE Sort-Value(j)     TO Swap
+                       MOVE Sort-Value(j + 1) TO Sort-Value(j)
+                       MOVE Swap              TO Sort-Value(j + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           IF WS-Sort-Count = 0
+               MOVE 0 TO Median
+           ELSE
+               IF FUNCTION MOD(WS-Sort-Count, 2) = 1
+                   COMPUTE k = WS-Sort-Count + 1
+                   COMPUTE k = k / 2
+                   MOVE Sort-Value(k) TO Median
+               ELSE
+                   COMPUTE k = WS-Sort-Count / 2
+                   COMPUTE Median ROUNDED =
+                       (Sort-Value(k) + Sort-Value(k + 1)) / 2
+               END-IF
+           END-IF.
+
+       Find-Mode.
+           MOVE 0 TO Value-Mode
+           MOVE 0 TO WS-Best-Count
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > WS-Sort-Count
+               MOVE Sort-Value(i) TO WS-Candidate-Value
+               MOVE 0 TO WS-Candidate-Count
+               PERFORM VARYING j FROM 1 BY 1 UNTIL j > WS-Sort-Count
+                   IF Sort-Value(j) = WS-Candidate-Value
+                       ADD 1 TO WS-Candidate-Count
+                   END-IF
+               END-PERFORM
+               IF WS-Candidate-Count > WS-Best-Count
+                   MOVE WS-Candidate-Value TO Value-Mode
+                   MOVE WS-Candidate-Count TO WS-Best-Count
+               END-IF
+           END-PERFORM.
+
+       Write-Report-Header.
+           OPEN OUTPUT Stats-Rpt-File
+           IF WS-Rpt-Status NOT = "00"
+               DISPLAY "Stats: unable to open STATS-RPT, status "
+                   WS-Rpt-Status
+               MOVE 20 TO RETURN-CODE
+               STOP RUN
            END-IF
 
-           COMPUTE Range = MaxVal - minVal.
+           MOVE SPACES TO Rpt-Line
+           STRING "STATS DESCRIPTIVE REPORT" DELIMITED BY SIZE
+               INTO Rpt-Line
+           WRITE Stats-Rpt-Rec FROM Rpt-Line
 
-       Find-Variance.
-           COMPUTE Total = (Value1 - Mean) ** 2
-           COMPUTE Temp = (Value2 - Mean) ** 2
-           COMPUTE Total = Total + Temp
-           COMPUTE Temp = (Value3 - Mean) ** 2
-           COMPUTE Total = Total + Temp
+           MOVE SPACES TO Rpt-Line
+           STRING "Run Date: "   DELIMITED BY SIZE
+                  WS-Run-Date    DELIMITED BY SIZE
+                  "  Run Time: " DELIMITED BY SIZE
+                  WS-Run-Time    DELIMITED BY SIZE
+               INTO Rpt-Line
+           WRITE Stats-Rpt-Rec FROM Rpt-Line
+
+           MOVE SPACES TO Rpt-Line
+           WRITE Stats-Rpt-Rec FROM Rpt-Line
+
+           MOVE SPACES TO Rpt-Line
+           STRING "GROUP COUNT        MEAN     RANGE"
+                  "         VARIANCE      STDDEV"
+                  "    MEDIAN      MODE"
+                  DELIMITED BY SIZE INTO Rpt-Line
+           WRITE Stats-Rpt-Rec FROM Rpt-Line.
+
+       Write-Report-Line.
+           MOVE WS-Filter-Group TO Rpt-Group-Ed
+           MOVE Res-Count       TO Rpt-Count-Ed
+           MOVE Mean            TO Rpt-Mean-Ed
+           MOVE Range           TO Rpt-Range-Ed
+           MOVE Variance        TO Rpt-Variance-Ed
+           MOVE StdDev          TO Rpt-StdDev-Ed
+           MOVE Median          TO Rpt-Median-Ed
+           MOVE Value-Mode      TO Rpt-Mode-Ed
 
-           COMPUTE Variance ROUNDED = Total / 2.
+           MOVE SPACES TO Rpt-Line
+           STRING Rpt-Group-Ed     DELIMITED BY SIZE
+                  "  "             DELIMITED BY SIZE
+                  Rpt-Count-Ed     DELIMITED BY SIZE
+                  "  "             DELIMITED BY SIZE
+                  Rpt-Mean-Ed      DELIMITED BY SIZE
+                  "  "             DELIMITED BY SIZE
+                  Rpt-Range-Ed     DELIMITED BY SIZE
+                  "  "             DELIMITED BY SIZE
+                  Rpt-Variance-Ed  DELIMITED BY SIZE
+                  "  "             DELIMITED BY SIZE
+                  Rpt-StdDev-Ed    DELIMITED BY SIZE
+                  "  "             DELIMITED BY SIZE
+                  Rpt-Median-Ed    DELIMITED BY SIZE
+                  "  "             DELIMITED BY SIZE
+                  Rpt-Mode-Ed      DELIMITED BY SIZE
+               INTO Rpt-Line
+           WRITE Stats-Rpt-Rec FROM Rpt-Line.
 
+       Write-Grand-Total-Line.
+           MOVE SPACES TO Rpt-Line
+           WRITE Stats-Rpt-Rec FROM Rpt-Line
+
+           MOVE SPACES TO Rpt-Line
+           STRING "GRAND TOTAL (all groups)" DELIMITED BY SIZE
+               INTO Rpt-Line
+           WRITE Stats-Rpt-Rec FROM Rpt-Line
+
+           MOVE "ALL " TO WS-Filter-Group
+           PERFORM Write-Report-Line.
+
+       Write-Csv-Header.
+           OPEN OUTPUT Stats-Csv-File
+           IF WS-Csv-Status NOT = "00"
+               DISPLAY "Stats: unable to open STATS-CSV, status "
+                   WS-Csv-Status
+               MOVE 20 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE SPACES TO Csv-Line
+           STRING "Group,Mean,Range,Variance,Total,MaxVal,MinVal"
+               DELIMITED BY SIZE INTO Csv-Line
+           WRITE Stats-Csv-Rec FROM Csv-Line.
+
+       Write-Csv-Row.
+           MOVE WS-Filter-Group TO Csv-Group-Ed
+           MOVE Mean            TO Csv-Mean-Ed
+           MOVE Range           TO Csv-Range-Ed
+           MOVE Variance        TO Csv-Variance-Ed
+           MOVE Res-Total       TO Csv-Total-Ed
+           MOVE MaxVal          TO Csv-MaxVal-Ed
+           MOVE MinVal          TO Csv-MinVal-Ed
+
+           MOVE SPACES TO Csv-Line
+           STRING Csv-Group-Ed     DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  Csv-Mean-Ed      DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  Csv-Range-Ed     DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  Csv-Variance-Ed  DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  Csv-Total-Ed     DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  Csv-MaxVal-Ed    DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  Csv-MinVal-Ed    DELIMITED BY SIZE
+               INTO Csv-Line
+           WRITE Stats-Csv-Rec FROM Csv-Line.
+
+       Write-History-Record.
+           OPEN EXTEND Stats-Hist-File
+           IF WS-Hist-Status NOT = "00"
+               OPEN OUTPUT Stats-Hist-File
+           END-IF
+           MOVE WS-Run-Date TO Hist-Run-Date
+           MOVE Mean        TO Hist-Mean
+           MOVE Range       TO Hist-Range
+           MOVE Variance    TO Hist-Variance
+           WRITE Stats-Hist-Rec
+           CLOSE Stats-Hist-File.
